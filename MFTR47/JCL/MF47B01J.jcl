@@ -0,0 +1,17 @@
+//MF47B01J JOB (ACCTNO),'CAUSE SUMMARY',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*********************************************************
+//* NIGHTLY CAUSE-CODE SUMMARY REPORT FOR MFTR47.CLAIMS6   *
+//* RUNS MF47B01, WHICH FETCHES CLAIMS6 VIA A DB2 CURSOR   *
+//* ORDERED BY CAUSE AND WRITES TOTALS TO RPTOUT           *
+//*********************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DISP=SHR,DSN=MFTR47.LOAD
+//         DD DISP=SHR,DSN=DSN.DB2.V13.SDSNLOAD
+//RPTOUT   DD SYSOUT=*
+//SYSTSPRT DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(MF47B01) PLAN(MF47B01P) LIB('MFTR47.LOAD')
+  END
+/*
