@@ -0,0 +1,25 @@
+//MF47B02J JOB (ACCTNO),'BULK CLAIM LOAD',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*********************************************************
+//* BULK CLAIM-LOAD BATCH JOB FOR MFTR47.CLAIMS6            *
+//* RUNS MF47B02, WHICH READS THE DAILY REGIONAL FEED IN    *
+//* CLAIMFD AND INSERTS EACH CLAIM THROUGH THE SAME CB2/CB3  *
+//* VALIDATION/INSERT LOGIC AS THE ONLINE SCREEN. CHKPTDD    *
+//* MUST BE A CATALOGED DATASET THAT SURVIVES ACROSS RUNS SO *
+//* A RERUN AFTER A MID-RUN ABEND RESUMES AFTER THE LAST     *
+//* COMMIT POINT INSTEAD OF RELOADING THE WHOLE FEED.        *
+//*********************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DISP=SHR,DSN=MFTR47.LOAD
+//         DD DISP=SHR,DSN=DSN.DB2.V13.SDSNLOAD
+//CLAIMFD  DD DISP=SHR,DSN=MFTR47.DAILY.CLAIMFD
+//CHKPTDD  DD DISP=(MOD,CATLG,CATLG),
+//            DSN=MFTR47.MF47B02.CHKPT,
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=7,BLKSIZE=0)
+//SYSTSPRT DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(MF47B02) PLAN(MF47B02P) LIB('MFTR47.LOAD')
+  END
+/*
