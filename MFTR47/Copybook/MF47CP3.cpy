@@ -0,0 +1,60 @@
+      ******************************************************************
+      * DCLGEN TABLE(MFTR47.CLAIMS6_HIST)                              *
+      *        LIBRARY(MFTR47.DCLGEN.COPYLIB(CLAIMS6H))                *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        STRUCTURE(CLAIMS6H)                                     *
+      *        APOST                                                   *
+      *        LABEL(YES)                                              *
+      *        DBCSDELIM(NO)                                           *
+      *        COLSUFFIX(YES)                                          *
+      *        INDVAR(YES)                                             *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE MFTR47.CLAIMS6_HIST TABLE
+           ( CLAIMNUMBER                    INTEGER NOT NULL,
+             OLDPAID                        INTEGER,
+             NEWPAID                        INTEGER,
+             OLDVALUE1                      INTEGER,
+             NEWVALUE1                      INTEGER,
+             OLDCAUSE                       VARCHAR(255),
+             NEWCAUSE                       VARCHAR(255),
+             OLDOBS                         VARCHAR(255),
+             NEWOBS                         VARCHAR(255),
+             CHGTS                          TIMESTAMP NOT NULL,
+             CHGUSER                        CHAR(8) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE MFTR47.CLAIMS6_HIST                *
+      ******************************************************************
+       01  CLAIMS6H.
+      *    *************************************************************
+           10 CLAIMNUMBER          PIC S9(9) USAGE COMP-5.
+      *    *************************************************************
+           10 OLDPAID              PIC S9(9) USAGE COMP-5.
+      *    *************************************************************
+           10 NEWPAID              PIC S9(9) USAGE COMP-5.
+      *    *************************************************************
+           10 OLDVALUE1            PIC S9(9) USAGE COMP-5.
+      *    *************************************************************
+           10 NEWVALUE1            PIC S9(9) USAGE COMP-5.
+      *    *************************************************************
+           10 OLDCAUSE             PIC N(255) USAGE NATIONAL.
+      *    *************************************************************
+           10 NEWCAUSE             PIC N(255) USAGE NATIONAL.
+      *    *************************************************************
+           10 OLDOBS               PIC N(255) USAGE NATIONAL.
+      *    *************************************************************
+           10 NEWOBS               PIC N(255) USAGE NATIONAL.
+      *    *************************************************************
+           10 CHGTS                PIC N(26) USAGE NATIONAL.
+      *    *************************************************************
+           10 CHGUSER              PIC X(08).
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  ICLAIMS6H.
+           10 INDSTRUC           PIC S9(4) USAGE COMP-5 OCCURS 11 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 11      *
+      ******************************************************************
