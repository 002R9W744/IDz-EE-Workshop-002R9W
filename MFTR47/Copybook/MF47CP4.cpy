@@ -0,0 +1,39 @@
+      ******************************************************************
+      * DCLGEN TABLE(MFTR47.CLAIMS6_LINES)                             *
+      *        LIBRARY(MFTR47.DCLGEN.COPYLIB(CLAIMS6L))                *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        STRUCTURE(CLAIMS6L)                                     *
+      *        APOST                                                   *
+      *        LABEL(YES)                                              *
+      *        DBCSDELIM(NO)                                           *
+      *        COLSUFFIX(YES)                                          *
+      *        INDVAR(YES)                                             *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE MFTR47.CLAIMS6_LINES TABLE
+           ( CLAIMNUMBER                    INTEGER NOT NULL,
+             LINESEQ                        INTEGER NOT NULL,
+             LINECAUSE                      VARCHAR(255),
+             LINEAMT                        INTEGER
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE MFTR47.CLAIMS6_LINES                *
+      ******************************************************************
+       01  CLAIMS6L.
+      *    *************************************************************
+           10 CLAIMNUMBER          PIC S9(9) USAGE COMP-5.
+      *    *************************************************************
+           10 LINESEQ              PIC S9(9) USAGE COMP-5.
+      *    *************************************************************
+           10 LINECAUSE            PIC N(255) USAGE NATIONAL.
+      *    *************************************************************
+           10 LINEAMT              PIC S9(9) USAGE COMP-5.
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  ICLAIMS6L.
+           10 INDSTRUC           PIC S9(4) USAGE COMP-5 OCCURS 4 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 4       *
+      ******************************************************************
