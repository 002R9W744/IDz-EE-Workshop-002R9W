@@ -17,7 +17,10 @@
              PAID                           INTEGER,
              VALUE1                         INTEGER,
              CAUSE                          VARCHAR(255),
-             OBSERVATIONS                   VARCHAR(255)
+             OBSERVATIONS                   VARCHAR(255),
+             STATUS                         CHAR(7) NOT NULL,
+             VOIDREASON                     CHAR(30),
+             ROWTS                          TIMESTAMP NOT NULL
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE MFTR47.CLAIMS6                     *
@@ -41,11 +44,17 @@
       *           PIC S9(4) USAGE COMP-5.
       *        49 OBSERVATIONS-TEXT
       *           PIC X(255).
+      *    *************************************************************
+           10 STATUS               PIC X(07).
+      *    *************************************************************
+           10 VOIDREASON           PIC X(30).
+      *    *************************************************************
+           10 ROWTS                PIC N(26) USAGE NATIONAL.
       ******************************************************************
       * INDICATOR VARIABLE STRUCTURE                                   *
       ******************************************************************
        01  ICLAIMS6.
-           10 INDSTRUC           PIC S9(4) USAGE COMP-5 OCCURS 6 TIMES.
+           10 INDSTRUC           PIC S9(4) USAGE COMP-5 OCCURS 9 TIMES.
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
-      ******************************************************************
\ No newline at end of file
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 9       *
+      ******************************************************************
\ No newline at end of file
