@@ -0,0 +1,41 @@
+      ******************************************************************
+      * MAPSET    : MF47BMS                                           *
+      * MAP       : MF47BMS                                           *
+      * BMS CODE GENERATION FOR MAP MF47BMS - SYMBOLIC MAP             *
+      ******************************************************************
+       01  MF47BMSI.
+           02  USERIDI      PICTURE X(08).
+           02  OPTIONI      PICTURE X(01).
+           02  claimNumI    PICTURE X(09).
+           02  dateI        PICTURE X(10).
+           02  TODTI        PICTURE X(10).
+           02  paidI        PICTURE X(09).
+           02  tvalueI      PICTURE X(09).
+           02  CAUSEI       PICTURE X(10).
+           02  observI      PICTURE X(60).
+           02  STATUSI      PICTURE X(07).
+           02  OVRIDEI      PICTURE X(01).
+           02  LCAUSEI      PICTURE X(10).
+           02  LAMTI        PICTURE X(09).
+           02  REASONI      PICTURE X(30).
+           02  ROWTSI       PICTURE X(26).
+       01  MF47BMSO.
+           02  OPTIONO      PICTURE X(01).
+           02  claimNumO    PICTURE X(09).
+           02  dateO        PICTURE X(10).
+           02  PAIDO        PICTURE -9(09).
+           02  tvalueO      PICTURE -9(09).
+           02  CAUSEO       PICTURE X(10).
+           02  observO      PICTURE X(60).
+           02  STATUSO      PICTURE X(07).
+           02  ROWTSO       PICTURE X(26).
+           02  RESRVO       PICTURE -9(09).
+           02  FULLPDO      PICTURE X(03).
+           02  AGEO         PICTURE -9(05).
+           02  BRWCNTO      PICTURE 9(02).
+           02  BRWLNO       PICTURE X(60) OCCURS 10 TIMES.
+           02  CNTO         PICTURE 9(07).
+           02  TOTPAIDO     PICTURE -9(11).
+           02  TOTVALO      PICTURE -9(11).
+           02  TOTRESVO     PICTURE -9(11).
+           02  MSGO         PICTURE X(60).
