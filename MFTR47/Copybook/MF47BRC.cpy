@@ -0,0 +1,11 @@
+      ******************************************************************
+      * COPYBOOK  : MF47BRC                                           *
+      * REMARK     - COMMAREA LAYOUT PASSED FROM MF47CB1 TO THE CLAIM *
+      *              BROWSE TRANSACTION (MF47CB4, TRANSID MF4B) SO A  *
+      *              BROWSE CAN BE FILTERED BY CAUSE/DATE RANGE.      *
+      ******************************************************************
+       01  MF47BRCOMM.
+           05 BR-CAUSE        PIC X(10).
+           05 BR-FROMDT       PIC X(10).
+           05 BR-TODT         PIC X(10).
+           05 BR-LASTCLM      PIC 9(09) VALUE 0.
