@@ -0,0 +1,48 @@
+      ******************************************************************
+      * DCLGEN TABLE(MFTR47.CLAIMS6_DIAGLOG)                           *
+      *        LIBRARY(MFTR47.DCLGEN.COPYLIB(CLAIMS6D))                *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        STRUCTURE(CLAIMS6D)                                     *
+      *        APOST                                                   *
+      *        LABEL(YES)                                              *
+      *        DBCSDELIM(NO)                                           *
+      *        COLSUFFIX(YES)                                          *
+      *        INDVAR(YES)                                             *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE MFTR47.CLAIMS6_DIAGLOG TABLE
+           ( CLAIMNUMBER                    INTEGER,
+             DIAGPARA                       CHAR(18) NOT NULL,
+             DIAGSQLCODE                    INTEGER NOT NULL,
+             DIAGSQLSTATE                   CHAR(5) NOT NULL,
+             DIAGSQLERRMC                   CHAR(70) NOT NULL,
+             DIAGSQLERRP                    CHAR(8) NOT NULL,
+             DIAGTS                         TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE MFTR47.CLAIMS6_DIAGLOG              *
+      ******************************************************************
+       01  CLAIMS6D.
+      *    *************************************************************
+           10 CLAIMNUMBER          PIC S9(9) USAGE COMP-5.
+      *    *************************************************************
+           10 DIAGPARA             PIC X(18).
+      *    *************************************************************
+           10 DIAGSQLCODE          PIC S9(9) USAGE COMP-5.
+      *    *************************************************************
+           10 DIAGSQLSTATE         PIC X(05).
+      *    *************************************************************
+           10 DIAGSQLERRMC         PIC X(70).
+      *    *************************************************************
+           10 DIAGSQLERRP          PIC X(08).
+      *    *************************************************************
+           10 DIAGTS               PIC N(26) USAGE NATIONAL.
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  ICLAIMS6D.
+           10 INDSTRUC           PIC S9(4) USAGE COMP-5 OCCURS 7 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7       *
+      ******************************************************************
