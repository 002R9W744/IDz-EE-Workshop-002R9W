@@ -0,0 +1,156 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. MF47CB4.
+        AUTHOR. SONALI.
+        DATE-WRITTEN. 08/08/2026.
+      ****************************************************************
+      * REMARK     - CLAIM BROWSE/LIST TRANSACTION (MF4B). LETS THE  **
+      *              USER SCAN MFTR47.CLAIMS6 BY CAUSE AND/OR DATE   **
+      *              RANGE INSTEAD OF NEEDING AN EXACT CLAIMNUMBER   **
+      *              BEFORE DRILLING INTO ONE CLAIM ON MF47 (OPTION 1)*
+      * CALLED BY  - PROGRAM: MF47CB1 (XCTL, OPTIONI=4)              **
+      ****************************************************************
+        ENVIRONMENT DIVISION.
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01 WS-SQLCODE       PIC -9(03).
+        01 WS-ROWCNT        PIC 9(02) VALUE 0.
+        01 WS-LINE-DATE      PIC X(10).
+        01 WS-LINE-CAUSE     PIC X(10).
+        01 WS-LINE-CLAIMNUM  PIC 9(09).
+        01 WS-LINE-PAID      PIC -9(09).
+        01 WS-LINE-VALUE1    PIC -9(09).
+        01 WS-FROMDT         PIC X(10).
+        01 WS-TODT           PIC X(10).
+            EXEC SQL
+                INCLUDE SQLCA
+            END-EXEC.
+            EXEC SQL
+                INCLUDE MF47CP2
+            END-EXEC.
+      ****************************************************************
+            COPY MF47BMS.
+        LINKAGE SECTION.
+      *    CICS ONLY ESTABLISHES ADDRESSABILITY TO THE PASSED COMMAREA
+      *    THROUGH A LINKAGE SECTION RECORD NAMED DFHCOMMAREA, SO THE
+      *    01-LEVEL FROM MF47BRC IS RENAMED ON THE WAY IN HERE RATHER
+      *    THAN KEPT AS MF47BRCOMM (THE NAME MF47CB1 USES FOR ITS OWN
+      *    WORKING-STORAGE COPY OF THE SAME LAYOUT)
+            COPY MF47BRC REPLACING ==MF47BRCOMM== BY ==DFHCOMMAREA==.
+      ****************************************************************
+      *                  PROCEDURE DIVISION                         **
+      ****************************************************************
+        PROCEDURE DIVISION.
+        0000-MAIN-PARA.
+            MOVE LOW-VALUES TO MF47BMSO.
+            PERFORM 1000-LOAD-PAGE-PARA.
+            PERFORM 2000-SEND-MAP-PARA.
+            PERFORM 3000-RECEIVE-MAP-PARA.
+      ****************************************************************
+      *      OPEN A CURSOR OVER CLAIMS6 FOR THE GIVEN FILTER         **
+      ****************************************************************
+        1000-LOAD-PAGE-PARA.
+      *
+            MOVE 0 TO WS-ROWCNT.
+      *     A BLANK FROMDT/TODT MEANS "NO LOWER/UPPER BOUND" - WIDEN TO
+      *     A SENTINEL RANGE SO A CAUSE-ONLY BROWSE (OR A ONE-SIDED
+      *     DATE RANGE) DOESN'T BLOW UP THE CURSOR OPEN OR MATCH ZERO
+      *     ROWS
+            IF BR-FROMDT = SPACES
+               MOVE '0001-01-01'    TO WS-FROMDT
+            ELSE
+               MOVE BR-FROMDT       TO WS-FROMDT
+            END-IF.
+            IF BR-TODT = SPACES
+               MOVE '9999-12-31'    TO WS-TODT
+            ELSE
+               MOVE BR-TODT         TO WS-TODT
+            END-IF.
+            EXEC SQL
+                 DECLARE BRCSR CURSOR FOR
+                 SELECT CLAIMNUMBER, CLAIMDATE, CAUSE, PAID, VALUE1
+                   FROM MFTR47.CLAIMS6
+                  WHERE CLAIMNUMBER > :BR-LASTCLM
+                    AND CLAIMDATE BETWEEN :WS-FROMDT AND :WS-TODT
+                    AND (CAUSE = :BR-CAUSE OR :BR-CAUSE = ' ')
+                  ORDER BY CLAIMNUMBER
+            END-EXEC.
+            EXEC SQL
+                 OPEN BRCSR
+            END-EXEC.
+            IF SQLCODE = 0
+               PERFORM 1100-FETCH-ROW-PARA
+                  UNTIL WS-ROWCNT = 10 OR SQLCODE NOT = 0
+            END-IF.
+            EXEC SQL
+                 CLOSE BRCSR
+            END-EXEC.
+            MOVE WS-ROWCNT TO BRWCNTO.
+            EVALUATE TRUE
+                WHEN WS-ROWCNT = 0
+                     MOVE 'NO CLAIMS MATCH THE BROWSE CRITERIA' TO MSGO
+                WHEN WS-ROWCNT = 10
+                     MOVE 'FIRST 10 MATCHES SHOWN - NARROW FILTER'
+                                                             TO MSGO
+                WHEN OTHER
+                     MOVE 'BROWSE COMPLETE - ALL MATCHES SHOWN' TO MSGO
+            END-EVALUATE.
+      ****************************************************************
+      *           FETCH ONE ROW INTO THE NEXT LIST LINE              *
+      ****************************************************************
+        1100-FETCH-ROW-PARA.
+      *
+            EXEC SQL
+                 FETCH BRCSR
+                  INTO :CLAIMNUMBER, :CLAIMDATE, :CAUSE, :PAID, :VALUE1
+            END-EXEC.
+            IF SQLCODE = 0
+               ADD 1                    TO WS-ROWCNT
+               MOVE CLAIMNUMBER         TO BR-LASTCLM
+               MOVE FUNCTION DISPLAY-OF(CLAIMDATE) TO WS-LINE-DATE
+               MOVE FUNCTION DISPLAY-OF(CAUSE)     TO WS-LINE-CAUSE
+               MOVE CLAIMNUMBER        TO WS-LINE-CLAIMNUM
+               MOVE PAID               TO WS-LINE-PAID
+               MOVE VALUE1             TO WS-LINE-VALUE1
+               STRING WS-LINE-CLAIMNUM DELIMITED BY SIZE
+                      ' '             DELIMITED BY SIZE
+                      WS-LINE-DATE    DELIMITED BY SIZE
+                      ' '             DELIMITED BY SIZE
+                      WS-LINE-CAUSE   DELIMITED BY SIZE
+                      ' PAID='        DELIMITED BY SIZE
+                      WS-LINE-PAID    DELIMITED BY SIZE
+                      ' VALUE='       DELIMITED BY SIZE
+                      WS-LINE-VALUE1  DELIMITED BY SIZE
+                 INTO BRWLNO(WS-ROWCNT)
+               END-STRING
+            END-IF.
+      ****************************************************************
+      *                SEND THE BROWSE RESULTS MAP                   *
+      ****************************************************************
+        2000-SEND-MAP-PARA.
+            EXEC CICS SEND
+               MAP('MF47BMS')
+               MAPSET('MF47BMS')
+               FROM(MF47BMSO)
+               ERASE
+           END-EXEC.
+      ****************************************************************
+      *     RECEIVE THE NEXT KEY PRESS AND RETURN TO THE MAIN MAP     *
+      ****************************************************************
+        3000-RECEIVE-MAP-PARA.
+           EXEC CICS RECEIVE
+               MAP('MF47BMS')
+               MAPSET('MF47BMS')
+               INTO(MF47BMSI)
+           END-EXEC.
+      *    HAND BACK THE COMMAREA, NOT JUST CONTROL - BR-LASTCLM WAS
+      *    ADVANCED BY 1100-FETCH-ROW-PARA AS THIS PAGE WAS BUILT, AND
+      *    MF47CB1'S 4000-BROWSE-PARA NEEDS THAT VALUE BACK TO OPEN THE
+      *    NEXT PAGE'S CURSOR PAST WHERE THIS ONE LEFT OFF
+           EXEC CICS XCTL
+               PROGRAM('MF47CB1')
+               COMMAREA(DFHCOMMAREA)
+               LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+      ***************************************************************
+      ***************XXXXXXXXXXXXEOPXXXXXXXXXXXXXXX******************
+      ***************************************************************
