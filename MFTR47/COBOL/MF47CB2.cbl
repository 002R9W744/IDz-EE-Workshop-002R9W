@@ -14,11 +14,36 @@
            05 WS-CURR-DT        PIC X(16).
            05 WS-CLAIM-DT.
                 10 WS-YYYY      PIC X(4).
+                10 WS-YYYY-N    REDEFINES WS-YYYY  PIC 9(4).
                 10 WS-MM        PIC X(2).
+                10 WS-MM-N      REDEFINES WS-MM    PIC 9(2).
                 10 WS-DD        PIC X(2).
+                10 WS-DD-N      REDEFINES WS-DD    PIC 9(2).
+           05 WS-MAX-DAY        PIC 9(2).
+           05 WS-LEAP-SW        PIC X(01).
+               88 WS-LEAP-YEAR             VALUE 'Y'.
+               88 WS-NOT-LEAP-YEAR         VALUE 'N'.
+       01 WS-DAYS-TABLE-VALUES.
+           05 FILLER             PIC 9(02) VALUE 31.
+           05 FILLER             PIC 9(02) VALUE 28.
+           05 FILLER             PIC 9(02) VALUE 31.
+           05 FILLER             PIC 9(02) VALUE 30.
+           05 FILLER             PIC 9(02) VALUE 31.
+           05 FILLER             PIC 9(02) VALUE 30.
+           05 FILLER             PIC 9(02) VALUE 31.
+           05 FILLER             PIC 9(02) VALUE 31.
+           05 FILLER             PIC 9(02) VALUE 30.
+           05 FILLER             PIC 9(02) VALUE 31.
+           05 FILLER             PIC 9(02) VALUE 30.
+           05 FILLER             PIC 9(02) VALUE 31.
+       01 WS-DAYS-TABLE REDEFINES WS-DAYS-TABLE-VALUES.
+           05 WS-DAYS-IN-MONTH  PIC 9(02) OCCURS 12 TIMES.
        01 WS-CONSTANTS.
            05 W30-1             PIC 9(01) VALUE 1.
            05 W30-2             PIC 9(01) VALUE 2.
+           05 W30-3             PIC 9(01) VALUE 3.
+           05 W30-5             PIC 9(01) VALUE 5.
+           05 W30-6             PIC 9(01) VALUE 6.
            05 W30-N             PIC X(01) VALUE 'N'.
            05 W30-Y             PIC X(01) VALUE 'Y'.
            05 W30-MSG-CLMVAL1   PIC X(60) VALUE
@@ -33,6 +58,32 @@
                          'VALUE IS NOT NUMERIC'.
            05 W30-MSG-DATE      PIC X(60) VALUE
                          'CLAIM DATE NEEDS TO BE ON PAST'.
+           05 W30-MSG-CAUSE      PIC X(60) VALUE
+                         'CAUSE IS NOT ON THE APPROVED CAUSE-CODE LIST'.
+           05 W30-MSG-CAUSE-REQ  PIC X(60) VALUE
+                         'CAUSE IS REQUIRED'.
+           05 W30-MSG-BADCAL     PIC X(60) VALUE
+                         'CLAIM DATE IS NOT A VALID CALENDAR DATE'.
+           05 W30-MSG-LCAUSE     PIC X(60) VALUE
+                         'LINE CAUSE IS NOT ON THE APPROVED CAUSE LIST'.
+           05 W30-MSG-LAMT       PIC X(60) VALUE
+                         'ENTER A VALID LINE ITEM AMOUNT'.
+           05 W30-MSG-REASON     PIC X(60) VALUE
+                         'ENTER A REASON CODE TO VOID THIS CLAIM'.
+           05 W30-MSG-STATUS     PIC X(60) VALUE
+                         'INVALID STATUS REQUESTED'.
+       01 WS-CAUSE-CHK          PIC X(10).
+           88 WS-CAUSE-VALID          VALUES 'FIRE'
+                                             ,'THEFT'
+                                             ,'FLOOD'
+                                             ,'COLLISION'
+                                             ,'WEATHER'
+                                             ,'OTHER'.
+       01 WS-STATUS-CHK         PIC X(07).
+           88 WS-STATUS-VALID         VALUES 'OPEN'
+                                             ,'PENDING'
+                                             ,'CLOSED'
+                                             ,'VOID'.
        LINKAGE SECTION.
          COPY MF47BMS.
        01 ERROR-FLAG            PIC X(01) VALUE SPACES.
@@ -58,6 +109,23 @@
                WHEN W30-1
                     PERFORM 1000-VALIDT-CLAIM-NUM
                WHEN W30-2
+                    PERFORM 1050-VALIDT-CLAIM-NUM-ADD
+                    IF ERROR-FLAG = W30-N
+                       PERFORM 2000-VALIDT-PAID
+                    END-IF
+                    IF ERROR-FLAG = W30-N
+                       PERFORM 2500-VALIDT-PAID-NUM
+                    END-IF
+                    IF ERROR-FLAG = W30-N
+                       PERFORM 3000-VALIDT-VALUE
+                    END-IF
+                    IF ERROR-FLAG = W30-N
+                       PERFORM 4000-VALIDT-DATE
+                    END-IF
+                    IF ERROR-FLAG = W30-N
+                       PERFORM 5000-VALIDT-CAUSE
+                    END-IF
+               WHEN W30-3
                     PERFORM 1000-VALIDT-CLAIM-NUM
                     IF ERROR-FLAG = W30-N
                        PERFORM 2000-VALIDT-PAID
@@ -71,6 +139,25 @@
                     IF ERROR-FLAG = W30-N
                        PERFORM 4000-VALIDT-DATE
                     END-IF
+                    IF ERROR-FLAG = W30-N
+                       PERFORM 5000-VALIDT-CAUSE
+                    END-IF
+               WHEN W30-5
+                    PERFORM 1000-VALIDT-CLAIM-NUM
+                    IF ERROR-FLAG = W30-N
+                       PERFORM 8000-VALIDT-STATUS
+                    END-IF
+                    IF ERROR-FLAG = W30-N
+                       PERFORM 7000-VALIDT-VOID-REASON
+                    END-IF
+               WHEN W30-6
+                    PERFORM 1000-VALIDT-CLAIM-NUM
+                    IF ERROR-FLAG = W30-N
+                       PERFORM 6000-VALIDT-LCAUSE
+                    END-IF
+                    IF ERROR-FLAG = W30-N
+                       PERFORM 6500-VALIDT-LAMT
+                    END-IF
            END-EVALUATE.
       ******************************************************************
       *                 VALIDATE CLAIM NUMBER                         **
@@ -89,6 +176,22 @@
                 END-IF
             END-IF.
       ******************************************************************
+      *    VALIDATE CLAIM NUMBER ON ADD - A BLANK/ZERO CLAIM NUMBER    **
+      *    IS ALLOWED HERE AND MEANS "AUTO-ASSIGN THE NEXT NUMBER"     **
+      ******************************************************************
+       1050-VALIDT-CLAIM-NUM-ADD.
+      *
+            IF claimNumI = 0
+               MOVE W30-N                 TO ERROR-FLAG
+            ELSE
+                IF claimNumI IS NUMERIC
+                   MOVE W30-N             TO ERROR-FLAG
+                ELSE
+                   MOVE W30-Y             TO ERROR-FLAG
+                   MOVE W30-MSG-CLMVAL2   TO MSGO
+                END-IF
+            END-IF.
+      ******************************************************************
       *      VALIDATE IF PAID IS LESS THAN OR EQUAL TO TOTAL VALUE    **
       ******************************************************************
        2000-VALIDT-PAID.
@@ -106,23 +209,19 @@
       ******************************************************************
        2500-VALIDT-PAID-NUM.
       *
-            IF paidI IS NUMERIC
+            IF paidI IS NUMERIC AND paidI >= 0
                MOVE W30-N               TO ERROR-FLAG
             ELSE
-               IF paidI = 0
-                  MOVE W30-N            TO ERROR-FLAG
-               ELSE
-                  DISPLAY 'PAID VALUE: ' paidI
-                  MOVE W30-MSG-paidAL2 TO MSGO
-                  MOVE W30-Y            TO ERROR-FLAG
-               END-IF
+               DISPLAY 'PAID VALUE: ' paidI
+               MOVE W30-MSG-paidAL2 TO MSGO
+               MOVE W30-Y            TO ERROR-FLAG
             END-IF.
       ******************************************************************
       *               VALIDATE IF VALUE IS NUMERIC                    **
       ******************************************************************
        3000-VALIDT-VALUE.
       *
-             IF tvalueI IS NUMERIC
+             IF tvalueI IS NUMERIC AND tvalueI > 0
                    MOVE W30-N         TO ERROR-FLAG
              ELSE
                   DISPLAY 'VALUE :' tvalueI
@@ -137,13 +236,132 @@
            MOVE dateI(1:4)          TO WS-YYYY
            MOVE dateI(6:2)          TO WS-MM
            MOVE dateI(9:2)          TO WS-DD
-           MOVE FUNCTION CURRENT-DATE  TO WS-CURR-DT
-           IF WS-CLAIM-DT > WS-CURR-DT(1:8)
+           PERFORM 4050-VALIDT-CALENDAR-PARA.
+           IF ERROR-FLAG = W30-N
+              MOVE FUNCTION CURRENT-DATE  TO WS-CURR-DT
+              IF WS-CLAIM-DT > WS-CURR-DT(1:8)
+                   MOVE W30-Y             TO ERROR-FLAG
+                   MOVE W30-MSG-DATE      TO MSGO
+              ELSE
+                   MOVE W30-N             TO ERROR-FLAG
+              END-IF
+           END-IF.
+      ******************************************************************
+      *     VALIDATE THE DATE IS A REAL CALENDAR DATE (MONTH 01-12,   **
+      *     DAY VALID FOR THAT MONTH, FEBRUARY LEAP-YEAR AWARE)        **
+      ******************************************************************
+       4050-VALIDT-CALENDAR-PARA.
+      *
+           IF dateI(1:4) IS NOT NUMERIC OR
+              dateI(6:2) IS NOT NUMERIC OR
+              dateI(9:2) IS NOT NUMERIC OR
+              WS-MM-N < 1 OR WS-MM-N > 12
                 MOVE W30-Y             TO ERROR-FLAG
-                MOVE W30-MSG-DATE      TO MSGO
+                MOVE W30-MSG-BADCAL    TO MSGO
+           ELSE
+                PERFORM 4060-SET-LEAP-YEAR-PARA
+                MOVE WS-DAYS-IN-MONTH(WS-MM-N) TO WS-MAX-DAY
+                IF WS-MM-N = 2 AND WS-LEAP-YEAR
+                   ADD 1               TO WS-MAX-DAY
+                END-IF
+                IF WS-DD-N < 1 OR WS-DD-N > WS-MAX-DAY
+                   MOVE W30-Y             TO ERROR-FLAG
+                   MOVE W30-MSG-BADCAL    TO MSGO
+                ELSE
+                   MOVE W30-N             TO ERROR-FLAG
+                END-IF
+           END-IF.
+      ******************************************************************
+      *                 DETERMINE IF WS-YYYY-N IS A LEAP YEAR         **
+      ******************************************************************
+       4060-SET-LEAP-YEAR-PARA.
+      *
+           IF FUNCTION MOD(WS-YYYY-N, 400) = 0
+                SET WS-LEAP-YEAR       TO TRUE
+           ELSE
+                IF FUNCTION MOD(WS-YYYY-N, 100) = 0
+                     SET WS-NOT-LEAP-YEAR TO TRUE
+                ELSE
+                     IF FUNCTION MOD(WS-YYYY-N, 4) = 0
+                          SET WS-LEAP-YEAR     TO TRUE
+                     ELSE
+                          SET WS-NOT-LEAP-YEAR TO TRUE
+                     END-IF
+                END-IF
+           END-IF.
+      ******************************************************************
+      *          VALIDATE CAUSE AGAINST THE APPROVED CODE LIST        **
+      ******************************************************************
+       5000-VALIDT-CAUSE.
+      *
+           IF CAUSEI = SPACES
+                MOVE W30-MSG-CAUSE-REQ TO MSGO
+                MOVE W30-Y             TO ERROR-FLAG
+           ELSE
+                MOVE CAUSEI              TO WS-CAUSE-CHK
+                IF WS-CAUSE-VALID
+                     MOVE W30-N             TO ERROR-FLAG
+                ELSE
+                     DISPLAY 'CAUSE : ' CAUSEI
+                     MOVE W30-MSG-CAUSE     TO MSGO
+                     MOVE W30-Y             TO ERROR-FLAG
+                END-IF
+           END-IF.
+      ******************************************************************
+      *        VALIDATE A LINE-ITEM CAUSE AGAINST THE CODE LIST        **
+      ******************************************************************
+       6000-VALIDT-LCAUSE.
+      *
+           MOVE LCAUSEI             TO WS-CAUSE-CHK.
+           IF WS-CAUSE-VALID
+                MOVE W30-N             TO ERROR-FLAG
+           ELSE
+                DISPLAY 'LINE CAUSE : ' LCAUSEI
+                MOVE W30-MSG-LCAUSE    TO MSGO
+                MOVE W30-Y             TO ERROR-FLAG
+           END-IF.
+      ******************************************************************
+      *                VALIDATE THE LINE-ITEM AMOUNT                  **
+      ******************************************************************
+       6500-VALIDT-LAMT.
+      *
+           IF LAMTI IS NUMERIC AND LAMTI > 0
+                MOVE W30-N             TO ERROR-FLAG
+           ELSE
+                DISPLAY 'LINE AMOUNT : ' LAMTI
+                MOVE W30-MSG-LAMT      TO MSGO
+                MOVE W30-Y             TO ERROR-FLAG
+           END-IF.
+      ******************************************************************
+      *   A VOID STATUS REQUEST MUST CARRY A REASON CODE - OTHER       **
+      *   STATUS TRANSITIONS DO NOT NEED ONE                           **
+      ******************************************************************
+       7000-VALIDT-VOID-REASON.
+      *
+           IF STATUSI = 'VOID' AND REASONI = SPACES
+                MOVE W30-Y             TO ERROR-FLAG
+                MOVE W30-MSG-REASON    TO MSGO
            ELSE
                 MOVE W30-N             TO ERROR-FLAG
            END-IF.
+      ******************************************************************
+      *   VALIDATE THE REQUESTED STATUS IS ONE OF THE APPROVED VALUES  **
+      *   UP FRONT, BEFORE MF47CB3 EVER TOUCHES THE DATABASE. THE      **
+      *   REMAINING TRANSITION RULES - VOID BEING TERMINAL, REJECTING  **
+      *   A NO-OP SAME-STATUS REQUEST, AND THE SUPERVISOR OVERRIDE     **
+      *   NEEDED TO REOPEN A CLOSED CLAIM - ALL DEPEND ON THE CLAIM'S  **
+      *   CURRENT STATUS, WHICH ONLY MF47CB3 CAN SEE, SO THOSE STILL   **
+      *   LIVE IN ITS 4100-CHECK-TRANSITION-PARA                       **
+      ******************************************************************
+       8000-VALIDT-STATUS.
+      *
+           MOVE STATUSI           TO WS-STATUS-CHK.
+           IF WS-STATUS-VALID
+              MOVE W30-N             TO ERROR-FLAG
+           ELSE
+              MOVE W30-MSG-STATUS    TO MSGO
+              MOVE W30-Y             TO ERROR-FLAG
+           END-IF.
       ***************************************************************
       ***************XXXXXXXXXXXXEOPXXXXXXXXXXXXXXX******************
-      ***************************************************************
\ No newline at end of file
+      ***************************************************************
\ No newline at end of file
