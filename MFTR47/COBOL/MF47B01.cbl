@@ -0,0 +1,173 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. MF47B01.
+        AUTHOR. SONALI.
+        DATE-WRITTEN. 08/08/2026.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT RPT-FILE ASSIGN TO RPTOUT
+                   ORGANIZATION IS LINE SEQUENTIAL.
+        DATA DIVISION.
+      ****************************************************************
+      * REMARK     - NIGHTLY BATCH PROGRAM THAT SUMMARISES THE       **
+      *              CLAIMS6 TABLE BY CAUSE CODE AND PRODUCES A      **
+      *              PRINTED TOTALS REPORT (COUNT, PAID, VALUE1).    **
+      * CALLED BY  - JCL: MF47B01J                                   **
+      ***************************************************************
+
+        FILE SECTION.
+        FD  RPT-FILE
+            RECORDING MODE IS F.
+        01  RPT-LINE                PIC X(80).
+
+        WORKING-STORAGE SECTION.
+        01 WS-SQLCODE            PIC -9(03).
+        01 WS-EOF-SW             PIC X(01) VALUE 'N'.
+            88 EOF-TRUE                    VALUE 'Y'.
+            88 EOF-FALSE                   VALUE 'N'.
+        01 WS-THIS-CAUSE-D       PIC X(255).
+        01 WS-GRP-COUNT          PIC 9(07) VALUE 0.
+        01 WS-GRP-PAID           PIC S9(11) USAGE COMP-5 VALUE 0.
+        01 WS-GRP-VALUE1         PIC S9(11) USAGE COMP-5 VALUE 0.
+        01 WS-TOT-COUNT          PIC 9(07) VALUE 0.
+        01 WS-TOT-PAID           PIC S9(11) USAGE COMP-5 VALUE 0.
+        01 WS-TOT-VALUE1         PIC S9(11) USAGE COMP-5 VALUE 0.
+
+        01 WS-HDG1.
+            05 FILLER             PIC X(40) VALUE
+               'MF47B01 - CLAIM CAUSE-CODE SUMMARY'.
+        01 WS-HDG2.
+            05 FILLER             PIC X(10) VALUE 'CAUSE'.
+            05 FILLER             PIC X(10) VALUE SPACES.
+            05 FILLER             PIC X(08) VALUE 'COUNT'.
+            05 FILLER             PIC X(06) VALUE SPACES.
+            05 FILLER             PIC X(12) VALUE 'TOTAL PAID'.
+            05 FILLER             PIC X(06) VALUE SPACES.
+            05 FILLER             PIC X(12) VALUE 'TOTAL VALUE'.
+        01 WS-DETAIL-LINE.
+            05 DL-CAUSE           PIC X(18).
+            05 DL-COUNT           PIC ZZZZZZ9.
+            05 FILLER             PIC X(04) VALUE SPACES.
+            05 DL-PAID            PIC -ZZZZZZZZZ9.
+            05 FILLER             PIC X(04) VALUE SPACES.
+            05 DL-VALUE1          PIC -ZZZZZZZZZ9.
+        01 WS-TOTAL-LINE.
+            05 FILLER             PIC X(18) VALUE 'GRAND TOTAL'.
+            05 TL-COUNT           PIC ZZZZZZ9.
+            05 FILLER             PIC X(04) VALUE SPACES.
+            05 TL-PAID            PIC -ZZZZZZZZZ9.
+            05 FILLER             PIC X(04) VALUE SPACES.
+            05 TL-VALUE1          PIC -ZZZZZZZZZ9.
+
+            EXEC SQL
+                INCLUDE SQLCA
+            END-EXEC.
+            EXEC SQL
+                INCLUDE MF47CP2
+            END-EXEC.
+
+            EXEC SQL
+                DECLARE CAUSCSR CURSOR FOR
+                    SELECT CAUSE, COUNT(*), SUM(PAID), SUM(VALUE1)
+                      FROM MFTR47.CLAIMS6
+                  GROUP BY CAUSE
+                  ORDER BY SUM(PAID) DESC
+            END-EXEC.
+      ****************************************************************
+      *                  PROCEDURE DIVISION                         **
+      ****************************************************************
+        PROCEDURE DIVISION.
+        0000-MAIN-PARA.
+      *
+            PERFORM 1000-INITIALIZE-PARA.
+            PERFORM 2000-PROCESS-CURSOR-PARA.
+            PERFORM 3000-TERMINATE-PARA.
+            STOP RUN.
+      ****************************************************************
+      *                INITIALISE FILES AND CURSOR                  **
+      ****************************************************************
+        1000-INITIALIZE-PARA.
+      *
+            OPEN OUTPUT RPT-FILE.
+            MOVE WS-HDG1 TO RPT-LINE.
+            WRITE RPT-LINE.
+            MOVE WS-HDG2 TO RPT-LINE.
+            WRITE RPT-LINE.
+
+            EXEC SQL
+                OPEN CAUSCSR
+            END-EXEC.
+            IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-SQLCODE
+               DISPLAY 'MF47B01 - OPEN CURSOR FAILED RC : ' WS-SQLCODE
+               SET EOF-TRUE TO TRUE
+            END-IF.
+      ****************************************************************
+      *    FETCH EACH PRE-AGGREGATED CAUSE TOTAL, HIGHEST PAID       **
+      *    FIRST, AND PRINT IT                                       **
+      ****************************************************************
+        2000-PROCESS-CURSOR-PARA.
+      *
+            PERFORM 2100-FETCH-ROW-PARA.
+            PERFORM 2150-PROCESS-GROUP-PARA
+               UNTIL EOF-TRUE.
+      ****************************************************************
+      *     SUMMARISE AND PRINT ONE CAUSE GROUP, THEN FETCH THE NEXT **
+      ****************************************************************
+        2150-PROCESS-GROUP-PARA.
+      *
+            MOVE FUNCTION DISPLAY-OF(CAUSE) TO WS-THIS-CAUSE-D.
+            PERFORM 2200-WRITE-GROUP-PARA.
+            PERFORM 2100-FETCH-ROW-PARA.
+      ****************************************************************
+      *          FETCH ONE CAUSE-CODE TOTAL ROW                     **
+      ****************************************************************
+        2100-FETCH-ROW-PARA.
+      *
+            EXEC SQL
+                FETCH CAUSCSR
+                 INTO :CAUSE, :WS-GRP-COUNT, :WS-GRP-PAID,
+                      :WS-GRP-VALUE1
+            END-EXEC.
+            EVALUATE SQLCODE
+                WHEN 0
+                     CONTINUE
+                WHEN 100
+                     SET EOF-TRUE TO TRUE
+                WHEN OTHER
+                     MOVE SQLCODE TO WS-SQLCODE
+                     DISPLAY 'MF47B01 - FETCH FAILED RC : ' WS-SQLCODE
+                     SET EOF-TRUE TO TRUE
+            END-EVALUATE.
+      ****************************************************************
+      *            WRITE ONE CAUSE-CODE GROUP TOTAL LINE             **
+      ****************************************************************
+        2200-WRITE-GROUP-PARA.
+      *
+            MOVE WS-THIS-CAUSE-D(1:18) TO DL-CAUSE.
+            MOVE WS-GRP-COUNT          TO DL-COUNT.
+            MOVE WS-GRP-PAID           TO DL-PAID.
+            MOVE WS-GRP-VALUE1         TO DL-VALUE1.
+            MOVE WS-DETAIL-LINE        TO RPT-LINE.
+            WRITE RPT-LINE.
+
+            ADD WS-GRP-COUNT  TO WS-TOT-COUNT.
+            ADD WS-GRP-PAID   TO WS-TOT-PAID.
+            ADD WS-GRP-VALUE1 TO WS-TOT-VALUE1.
+      ****************************************************************
+      *           CLOSE CURSOR, WRITE GRAND TOTAL AND FILE           **
+      ****************************************************************
+        3000-TERMINATE-PARA.
+      *
+            EXEC SQL
+                CLOSE CAUSCSR
+            END-EXEC.
+            MOVE WS-TOT-COUNT   TO TL-COUNT.
+            MOVE WS-TOT-PAID    TO TL-PAID.
+            MOVE WS-TOT-VALUE1  TO TL-VALUE1.
+            MOVE WS-TOTAL-LINE  TO RPT-LINE.
+            WRITE RPT-LINE.
+            CLOSE RPT-FILE.
+      ***************************************************************
+      ***************XXXXXXXXXXXXEOPXXXXXXXXXXXXXXX******************
+      ***************************************************************
