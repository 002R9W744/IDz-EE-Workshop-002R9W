@@ -0,0 +1,222 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. MF47B02.
+        AUTHOR. SONALI.
+        DATE-WRITTEN. 09/08/2026.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT CLAIM-FEED ASSIGN TO CLAIMFD
+                   ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT CHKPT-FILE ASSIGN TO CHKPTDD
+                   ORGANIZATION IS SEQUENTIAL.
+        DATA DIVISION.
+      ****************************************************************
+      * REMARK     - BULK CLAIM-LOAD BATCH PROGRAM. READS A DAILY    **
+      *              FEED OF CLAIMS FROM A REGIONAL OFFICE AND RUNS  **
+      *              EACH ONE THROUGH THE SAME VALIDATION/INSERT     **
+      *              LOGIC AS THE ONLINE SCREEN (BY CALLING MF47CB2  **
+      *              AND MF47CB3 DIRECTLY - NEITHER HAS ANY EXEC     **
+      *              CICS IN IT, SO BOTH ARE SAFE TO CALL IN BATCH). **
+      *              COMMITS AND WRITES A RESTART CHECKPOINT RECORD  **
+      *              EVERY CK-INTERVAL RECORDS SO A MID-RUN ABEND    **
+      *              RESTARTS AFTER THE LAST COMMIT POINT RATHER     **
+      *              THAN FROM THE TOP OF THE FEED FILE.             **
+      * CALLED BY  - JCL: MF47B02J                                   **
+      ***************************************************************
+
+        FILE SECTION.
+        FD  CLAIM-FEED
+            RECORDING MODE IS F.
+        01  CF-RECORD.
+            05 CF-CLAIMNUMBER        PIC 9(09).
+            05 CF-CLAIMDATE          PIC X(10).
+            05 CF-PAID               PIC 9(09).
+            05 CF-VALUE1             PIC 9(09).
+            05 CF-CAUSE              PIC X(10).
+            05 CF-OBSERVATIONS       PIC X(60).
+
+        FD  CHKPT-FILE
+            RECORDING MODE IS F.
+        01  CHKPT-RECORD.
+            05 CK-LAST-COUNT         PIC 9(07).
+
+        WORKING-STORAGE SECTION.
+        01 WS-FEED-EOF-SW        PIC X(01) VALUE 'N'.
+            88 FEED-EOF                     VALUE 'Y'.
+            88 FEED-NOT-EOF                 VALUE 'N'.
+        01 WS-CHKPT-EXISTS-SW    PIC X(01) VALUE 'N'.
+            88 CHKPT-EXISTS                 VALUE 'Y'.
+            88 CHKPT-NOT-EXISTS             VALUE 'N'.
+        01 WS-ERROR-FLAG         PIC X(01) VALUE SPACES.
+            88 ERROR-TRUE                   VALUE 'Y'.
+            88 ERROR-FALSE                  VALUE 'N'.
+        01 CK-INTERVAL            PIC 9(07) VALUE 10.
+        01 WS-SKIP-COUNT         PIC 9(07) VALUE 0.
+        01 WS-READ-COUNT         PIC 9(07) VALUE 0.
+        01 WS-OK-COUNT           PIC 9(07) VALUE 0.
+        01 WS-REJECT-COUNT       PIC 9(07) VALUE 0.
+        01 WS-SINCE-CHKPT        PIC 9(07) VALUE 0.
+        01 WS-MF47CB2            PIC X(08) VALUE 'MF47CB2'.
+        01 WS-MF47CB3            PIC X(08) VALUE 'MF47CB3'.
+            EXEC SQL
+                INCLUDE SQLCA
+            END-EXEC.
+      ****************************************************************
+        COPY MF47BMS.
+      ****************************************************************
+      *                  PROCEDURE DIVISION                         **
+      ****************************************************************
+        PROCEDURE DIVISION.
+        0000-MAIN-PARA.
+      *
+            PERFORM 1000-INITIALIZE-PARA.
+            PERFORM 1500-SKIP-TO-CHECKPOINT-PARA.
+            PERFORM 2000-PROCESS-FEED-PARA
+               UNTIL FEED-EOF.
+            PERFORM 3000-TERMINATE-PARA.
+            STOP RUN.
+      ****************************************************************
+      *         OPEN FILES AND LOAD ANY PRIOR CHECKPOINT COUNT       **
+      ****************************************************************
+        1000-INITIALIZE-PARA.
+      *
+            OPEN INPUT CLAIM-FEED.
+            OPEN I-O CHKPT-FILE.
+            READ CHKPT-FILE INTO CHKPT-RECORD
+                AT END
+                   MOVE 0              TO WS-SKIP-COUNT
+                   SET CHKPT-NOT-EXISTS TO TRUE
+                NOT AT END
+                   MOVE CK-LAST-COUNT  TO WS-SKIP-COUNT
+                   SET CHKPT-EXISTS    TO TRUE
+            END-READ.
+            DISPLAY 'MF47B02 - RESUMING AFTER RECORD : ' WS-SKIP-COUNT.
+      ****************************************************************
+      *       DISCARD FEED RECORDS ALREADY COMMITTED LAST RUN        **
+      ****************************************************************
+        1500-SKIP-TO-CHECKPOINT-PARA.
+      *
+            PERFORM 1600-SKIP-ONE-PARA
+                    WITH TEST BEFORE
+                    VARYING WS-READ-COUNT FROM 1 BY 1
+                      UNTIL WS-READ-COUNT > WS-SKIP-COUNT.
+            MOVE WS-SKIP-COUNT TO WS-READ-COUNT.
+            IF NOT FEED-EOF
+               PERFORM 2100-READ-FEED-PARA
+            END-IF.
+      ****************************************************************
+      *         READ AND DISCARD ONE ALREADY-COMMITTED RECORD        **
+      ****************************************************************
+        1600-SKIP-ONE-PARA.
+      *
+            READ CLAIM-FEED
+                AT END
+                   SET FEED-EOF TO TRUE
+            END-READ.
+      ****************************************************************
+      *        VALIDATE AND INSERT EACH CLAIM FEED RECORD            **
+      ****************************************************************
+        2000-PROCESS-FEED-PARA.
+      *
+            PERFORM 2200-BUILD-MAP-PARA.
+            CALL WS-MF47CB2 USING MF47BMSI
+                                   MF47BMSO
+                                   WS-ERROR-FLAG.
+            IF ERROR-TRUE
+               ADD 1 TO WS-REJECT-COUNT
+               DISPLAY 'MF47B02 - REJECTED CLAIM '
+                       CF-CLAIMNUMBER ' : ' MSGO
+            ELSE
+               CALL WS-MF47CB3 USING MF47BMSI
+                                      MF47BMSO
+               ADD 1 TO WS-OK-COUNT
+            END-IF.
+            ADD 1 TO WS-SINCE-CHKPT.
+            IF WS-SINCE-CHKPT >= CK-INTERVAL
+               PERFORM 2500-CHECKPOINT-PARA
+            END-IF.
+            PERFORM 2100-READ-FEED-PARA.
+      ****************************************************************
+      *                 READ THE NEXT FEED RECORD                    *
+      ****************************************************************
+        2100-READ-FEED-PARA.
+      *
+            READ CLAIM-FEED
+                AT END
+                   SET FEED-EOF TO TRUE
+                NOT AT END
+                   ADD 1 TO WS-READ-COUNT
+            END-READ.
+      ****************************************************************
+      *      MOVE ONE FEED RECORD INTO THE SHARED SCREEN LAYOUT      **
+      ****************************************************************
+        2200-BUILD-MAP-PARA.
+      *
+            MOVE LOW-VALUES       TO MF47BMSI.
+            MOVE LOW-VALUES       TO MF47BMSO.
+            MOVE '2'              TO OPTIONI.
+            MOVE 'BATCHLD'        TO USERIDI.
+            MOVE CF-CLAIMNUMBER   TO claimNumI.
+            MOVE CF-CLAIMDATE     TO dateI.
+            MOVE CF-PAID          TO paidI.
+            MOVE CF-VALUE1        TO tvalueI.
+            MOVE CF-CAUSE         TO CAUSEI.
+            MOVE CF-OBSERVATIONS  TO observI.
+      ****************************************************************
+      *   COMMIT WORK AND WRITE/UPDATE THE RESTART CHECKPOINT RECORD  *
+      ****************************************************************
+        2500-CHECKPOINT-PARA.
+      *
+            EXEC SQL
+                 COMMIT WORK
+            END-EXEC.
+            IF CHKPT-NOT-EXISTS
+               MOVE WS-READ-COUNT  TO CK-LAST-COUNT
+               WRITE CHKPT-RECORD
+               SET CHKPT-EXISTS    TO TRUE
+            ELSE
+      *       CHKPT-FILE IS ORGANIZATION SEQUENTIAL - A REWRITE MUST BE
+      *       IMMEDIATELY PRECEDED BY A SUCCESSFUL READ OF THAT SAME
+      *       RECORD, SO CLOSE/REOPEN AND RE-READ THE ONE CHECKPOINT
+      *       RECORD BEFORE EACH REWRITE PAST THE FIRST
+               CLOSE CHKPT-FILE
+               OPEN I-O CHKPT-FILE
+               READ CHKPT-FILE INTO CHKPT-RECORD
+                   AT END CONTINUE
+               END-READ
+               MOVE WS-READ-COUNT  TO CK-LAST-COUNT
+               REWRITE CHKPT-RECORD
+            END-IF.
+            MOVE 0 TO WS-SINCE-CHKPT.
+            DISPLAY 'MF47B02 - CHECKPOINT AT RECORD : ' WS-READ-COUNT.
+      ****************************************************************
+      *       FINAL COMMIT, CLOSE FILES, AND PRINT A RUN SUMMARY     **
+      ****************************************************************
+        3000-TERMINATE-PARA.
+      *
+            IF WS-SINCE-CHKPT > 0
+               PERFORM 2500-CHECKPOINT-PARA
+            END-IF.
+            CLOSE CLAIM-FEED.
+            IF FEED-EOF
+               PERFORM 2700-RESET-CHECKPOINT-PARA
+            END-IF.
+            CLOSE CHKPT-FILE.
+            DISPLAY 'MF47B02 - RECORDS READ     : ' WS-READ-COUNT.
+            DISPLAY 'MF47B02 - CLAIMS INSERTED  : ' WS-OK-COUNT.
+            DISPLAY 'MF47B02 - CLAIMS REJECTED  : ' WS-REJECT-COUNT.
+      ****************************************************************
+      *   A RUN THAT REACHES HERE HAS READ THE WHOLE FEED TO EOF     **
+      *   CLEANLY - CLEAR THE CHECKPOINT SO TOMORROW'S FRESH FEED    **
+      *   FILE DOESN'T HAVE ITS FIRST WS-SKIP-COUNT RECORDS SILENTLY **
+      *   DISCARDED BY 1500-SKIP-TO-CHECKPOINT-PARA                 **
+      ****************************************************************
+        2700-RESET-CHECKPOINT-PARA.
+      *
+            CLOSE CHKPT-FILE.
+            OPEN OUTPUT CHKPT-FILE.
+            SET CHKPT-NOT-EXISTS TO TRUE.
+            DISPLAY 'MF47B02 - CHECKPOINT CLEARED - FEED COMPLETE'.
+      ***************************************************************
+      ***************XXXXXXXXXXXXEOPXXXXXXXXXXXXXXX******************
+      ***************************************************************
