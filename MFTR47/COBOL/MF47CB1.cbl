@@ -19,13 +19,26 @@
            88 DATE-ERROR-FALSE            VALUE 'N'.
        01 WS-MF47CB2            PIC X(08) VALUE 'MF47CB2'.
        01 WS-MF47CB3            PIC X(08) VALUE 'MF47CB3'.
+       01 WS-MF47CB4            PIC X(08) VALUE 'MF47CB4'.
        01 WS-MSG                PIC X(24) VALUE 'TRANSACTION ENDED'.
        01 WS-INIT               PIC X(01) VALUE 'Y'.
       ****************************************************************
         COPY MF47BMS.
+        COPY MF47BRC.
       ****************************************************************
        LINKAGE SECTION.
        01 DFHCOMMAREA    PIC X(6000).
+      *    A VIEW OF THE INCOMING COMMAREA AS THE BROWSE-CONTINUATION
+      *    LAYOUT MF47CB4 XCTLS BACK WITH (SAME FIELDS AS MF47BRC,
+      *    LK- PREFIXED SINCE THIS IS A READ-ONLY VIEW OVER THE RAW
+      *    COMMAREA RATHER THAN THE WORKING-STORAGE MF47BRCOMM RECORD
+      *    THIS PROGRAM BUILDS TO XCTL OUT WITH)
+       01 LK-BROWSE-COMMAREA REDEFINES DFHCOMMAREA.
+           05 LK-BR-CAUSE        PIC X(10).
+           05 LK-BR-FROMDT       PIC X(10).
+           05 LK-BR-TODT         PIC X(10).
+           05 LK-BR-LASTCLM      PIC 9(09).
+           05 FILLER             PIC X(5961).
       ****************************************************************
       *                  PROCEDURE DIVISION                         **
       ****************************************************************
@@ -62,6 +75,7 @@
                MAPSET('MF47BMS')
                INTO(MF47BMSI)
            END-EXEC.
+           MOVE EIBUSERID TO USERIDI.
       ****************************************************************
       *                     PROCESS PARA                            **
       ****************************************************************
@@ -69,6 +83,9 @@
            EVALUATE OPTIONI
                WHEN 1
                WHEN 2
+               WHEN 3
+               WHEN 5
+               WHEN 6
                     CALL WS-MF47CB2 USING MF47BMSI
                                           MF47BMSO
                                           WS-ERROR-FLAG
@@ -79,10 +96,42 @@
                                          MF47BMSO
                     END-IF
                     PERFORM 1000-SEND-MAP-PARA
+               WHEN 4
+                    PERFORM 4000-BROWSE-PARA
+               WHEN 8
+                    CALL WS-MF47CB3 USING MF47BMSI
+                                          MF47BMSO
+                    PERFORM 1000-SEND-MAP-PARA
                WHEN OTHER
                     MOVE 'INCORRECT OPTION SELECTED' TO MSGO
                     PERFORM 1000-SEND-MAP-PARA
            END-EVALUATE.
+      ****************************************************************
+      *        HAND OFF TO THE CLAIM BROWSE/LIST TRANSACTION        **
+      ****************************************************************
+       4000-BROWSE-PARA.
+           MOVE CAUSEI                TO BR-CAUSE
+           MOVE dateI                 TO BR-FROMDT
+           MOVE TODTI                 TO BR-TODT
+      *    A NON-ZERO EIBCALEN MEANS MF47CB4 XCTL'D BACK WITH THE
+      *    COMMAREA IT WAS LAST WORKING FROM. IF THE FILTER ON THIS
+      *    SCREEN IS UNCHANGED FROM THAT COMMAREA, THE USER IS PAGING
+      *    FORWARD ON THE SAME BROWSE, SO CARRY BR-LASTCLM FORWARD;
+      *    OTHERWISE (NO COMMAREA, OR A NEW/CHANGED FILTER) THIS IS A
+      *    FRESH BROWSE AND MUST START BACK AT THE TOP OF THE RESULTS
+           IF EIBCALEN > 0
+              AND LK-BR-CAUSE  = BR-CAUSE
+              AND LK-BR-FROMDT = BR-FROMDT
+              AND LK-BR-TODT   = BR-TODT
+              MOVE LK-BR-LASTCLM      TO BR-LASTCLM
+           ELSE
+              MOVE 0                  TO BR-LASTCLM
+           END-IF
+           EXEC CICS XCTL
+               PROGRAM(WS-MF47CB4)
+               COMMAREA(MF47BRCOMM)
+               LENGTH(LENGTH OF MF47BRCOMM)
+           END-EXEC.
       ***************************************************************
       *                      EXIT PARA                             **
       ***************************************************************
@@ -92,4 +141,4 @@
             END-EXEC.
       ***************************************************************
       ***************XXXXXXXXXXXXEOPXXXXXXXXXXXXXXX******************
-      ***************************************************************
\ No newline at end of file
+      ***************************************************************
\ No newline at end of file
