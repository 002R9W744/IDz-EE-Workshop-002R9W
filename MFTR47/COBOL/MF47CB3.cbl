@@ -13,12 +13,51 @@
        WORKING-STORAGE SECTION.
       * 05 WS-CLAIMDATE     PIC X(10).
        01 WS-SQLCODE       PIC -9(03).
+       01 WS-OLD-PAID       PIC S9(9) USAGE COMP-5.
+       01 WS-OLD-VALUE1     PIC S9(9) USAGE COMP-5.
+       01 WS-OLD-CAUSE      PIC N(255) USAGE NATIONAL.
+       01 WS-OLD-OBS        PIC N(255) USAGE NATIONAL.
+       01 WS-CURR-STATUS    PIC X(07).
+       01 WS-NEW-STATUS     PIC X(07).
+       01 WS-NEXT-SEQ       PIC S9(9) USAGE COMP-5.
+       01 WS-SEQ-IND        PIC S9(4) USAGE COMP-5.
+       01 WS-LINE-TOTAL     PIC S9(9) USAGE COMP-5.
+       01 WS-LINE-EOF-SW    PIC X(01) VALUE 'N'.
+           88 WS-LINE-EOF              VALUE 'Y'.
+       01 WS-LINE-CNT       PIC 9(02) VALUE 0.
+       01 WS-LINE-CAUSE-D   PIC X(10).
+       01 WS-LINE-SEQ-D     PIC 9(09).
+       01 WS-LINE-AMT-D     PIC -9(09).
+       01 WS-ROWTS-CHECK    PIC N(26) USAGE NATIONAL.
+       01 WS-ROW-COUNT      PIC S9(9) USAGE COMP-5.
+       01 WS-DIAG-PARA      PIC X(18).
+       01 WS-AGE-DATE.
+           05 WS-AGE-YYYY    PIC 9(4).
+           05 WS-AGE-MM      PIC 9(2).
+           05 WS-AGE-DD      PIC 9(2).
+       01 WS-AGE-DATE-N REDEFINES WS-AGE-DATE PIC 9(8).
+       01 WS-AGE-TODAY      PIC X(16).
+       01 WS-AGE-TODAY-N    PIC 9(8).
+       01 WS-TOTPAID-IND    PIC S9(4) USAGE COMP-5.
+       01 WS-TOTVAL-IND     PIC S9(4) USAGE COMP-5.
+       01 WS-TOTPAID-N      PIC S9(9) USAGE COMP-5.
+       01 WS-TOTVAL-N       PIC S9(9) USAGE COMP-5.
+       01 WS-TOTRESV-N      PIC S9(9) USAGE COMP-5.
            EXEC SQL
                INCLUDE SQLCA
            END-EXEC.
            EXEC SQL
                INCLUDE MF47CP2
            END-EXEC.
+           EXEC SQL
+               INCLUDE MF47CP3
+           END-EXEC.
+           EXEC SQL
+               INCLUDE MF47CP4
+           END-EXEC.
+           EXEC SQL
+               INCLUDE MF47CP5
+           END-EXEC.
        LINKAGE SECTION.
            COPY MF47BMS.
       ****************************************************************
@@ -33,6 +72,14 @@
                     PERFORM 2000-SELECT-DATA
                WHEN '2'
                     PERFORM 3000-INSERT-DATA
+               WHEN '3'
+                    PERFORM 3500-UPDATE-DATA
+               WHEN '5'
+                    PERFORM 4000-STATUS-DATA
+               WHEN '6'
+                    PERFORM 5000-LINE-ITEM-DATA
+               WHEN '8'
+                    PERFORM 6000-TOTALS-DATA
                WHEN OTHER
                     CONTINUE
            END-EVALUATE
@@ -47,6 +94,8 @@
            INITIALIZE OBSERVATIONS.
            INITIALIZE CAUSEO.
            INITIALIZE observO.
+           MOVE 0 TO RESRVO.
+           MOVE SPACES TO FULLPDO.
 
            MOVE claimNumI                TO CLAIMNUMBER
            DISPLAY 'CLAIM NUMBER:' claimNumI
@@ -56,11 +105,15 @@
                        ,VALUE1
                        ,CAUSE
                        ,OBSERVATIONS
+                       ,STATUS
+                       ,ROWTS
                   INTO  :CLAIMDATE
                        ,:PAID
                        ,:VALUE1
                        ,:CAUSE
                        ,:OBSERVATIONS
+                       ,:STATUS
+                       ,:ROWTS
                   FROM   MFTR47.CLAIMS6
                  WHERE  CLAIMNUMBER = :CLAIMNUMBER
             END-EXEC.
@@ -75,6 +128,16 @@
                       MOVE FUNCTION DISPLAY-OF(OBSERVATIONS) TO observO
                       MOVE PAID   OF CLAIMS6 TO PAIDO
                       MOVE VALUE1 OF CLAIMS6 TO tvalueO
+                      COMPUTE RESRVO = VALUE1 OF CLAIMS6
+                                     - PAID   OF CLAIMS6
+                      IF PAID OF CLAIMS6 >= VALUE1 OF CLAIMS6
+                         MOVE 'YES'          TO FULLPDO
+                      ELSE
+                         MOVE 'NO'           TO FULLPDO
+                      END-IF
+                      MOVE STATUS OF CLAIMS6 TO STATUSO
+                      MOVE FUNCTION DISPLAY-OF(ROWTS) TO ROWTSO
+                      PERFORM 2100-COMPUTE-AGE-PARA
                       MOVE 'CLAIM FOUND SUCCESSFULLY' TO MSGO
                 WHEN 100
                      MOVE 'CLAIM NOT FOUND'        TO MSGO
@@ -83,8 +146,22 @@
                      STRING 'SQL ERROR IN FETCH - RC : ' WS-SQLCODE
                             DELIMITED BY SIZE INTO MSGO
                      END-STRING
+                     MOVE '2000-SELECT-DATA' TO WS-DIAG-PARA
+                     PERFORM 9800-WRITE-DIAGLOG-PARA
             END-EVALUATE.
       ******************************************************************
+      *    COMPUTE THE CLAIM'S AGE IN DAYS FROM CLAIMDATE TO TODAY     **
+      ******************************************************************
+       2100-COMPUTE-AGE-PARA.
+      *
+           MOVE dateO(1:4)      TO WS-AGE-YYYY.
+           MOVE dateO(6:2)      TO WS-AGE-MM.
+           MOVE dateO(9:2)      TO WS-AGE-DD.
+           MOVE FUNCTION CURRENT-DATE TO WS-AGE-TODAY.
+           MOVE WS-AGE-TODAY(1:8)     TO WS-AGE-TODAY-N.
+           COMPUTE AGEO = FUNCTION INTEGER-OF-DATE(WS-AGE-TODAY-N)
+                        - FUNCTION INTEGER-OF-DATE(WS-AGE-DATE-N).
+      ******************************************************************
       *                 UPDATE THE TABLE THRU SCREEN DATA              *
       ******************************************************************
        3000-INSERT-DATA.
@@ -93,8 +170,11 @@
            INITIALIZE CAUSE.
            INITIALIZE OBSERVATIONS.
 
-
-           MOVE claimNumI  TO CLAIMNUMBER.
+           IF claimNumI = 0
+              PERFORM 2900-NEXT-CLAIM-NUM-PARA
+           ELSE
+              MOVE claimNumI  TO CLAIMNUMBER
+           END-IF.
            MOVE paidI   TO PAID.
            MOVE tvalueI   TO VALUE1.
            MOVE dateI TO CLAIMDATE.
@@ -102,6 +182,7 @@
       *     MOVE LENGTH OF CAUSEI   TO CAUSE-LEN.
            MOVE observI   TO OBSERVATIONS.
       *     MOVE LENGTH OF observI   TO OBSERVATIONS-LEN.
+           MOVE 'OPEN'   TO STATUS.
            EXEC SQL
                 INSERT  INTO MFTR47.CLAIMS6
                        ( CLAIMNUMBER
@@ -109,25 +190,586 @@
                         ,PAID
                         ,VALUE1
                         ,CAUSE
-                        ,OBSERVATIONS)
+                        ,OBSERVATIONS
+                        ,STATUS
+                        ,ROWTS)
                 VALUES ( :CLAIMNUMBER
                         ,:CLAIMDATE
                         ,:PAID
                         ,:VALUE1
                         ,:CAUSE
-                        ,:OBSERVATIONS)
+                        ,:OBSERVATIONS
+                        ,:STATUS
+                        ,CURRENT TIMESTAMP)
             END-EXEC.
             EVALUATE SQLCODE
                 WHEN 0
+                     MOVE CLAIMNUMBER        TO claimNumO
                      MOVE 'CLAIM ADDED SUCCESSFULLY'   TO MSGO
+                     MOVE 0                  TO WS-OLD-PAID
+                     MOVE 0                  TO WS-OLD-VALUE1
+                     INITIALIZE WS-OLD-CAUSE
+                     INITIALIZE WS-OLD-OBS
+                     PERFORM 9500-WRITE-HIST-PARA
+                     PERFORM 9700-WRITE-NOTIFY-PARA
                 WHEN -803
                      MOVE 'DUPLICATE RECORD. INSERT OPERATION FAILED'
                                                        TO MSGO
+                     PERFORM 9600-SHOW-DUP-PARA
                 WHEN OTHER
                      MOVE SQLCODE                      TO WS-SQLCODE
                      STRING 'SQL ERROR IN INSERT - RC : ' WS-SQLCODE
                             DELIMITED BY SIZE INTO MSGO
+                     MOVE '3000-INSERT-DATA' TO WS-DIAG-PARA
+                     PERFORM 9800-WRITE-DIAGLOG-PARA
+            END-EVALUATE.
+      ******************************************************************
+      *   ASSIGN THE NEXT CLAIM NUMBER WHEN THE USER LEAVES IT BLANK   **
+      *   ON ADD, INSTEAD OF MAKING THEM PICK ONE AND RISK A -803      **
+      *   DUPLICATE-KEY COLLISION WITH ANOTHER IN-FLIGHT ADD           **
+      ******************************************************************
+       2900-NEXT-CLAIM-NUM-PARA.
+      *
+           EXEC SQL
+                SELECT NEXT VALUE FOR MFTR47.CLAIMS6_SEQ
+                  INTO :CLAIMNUMBER
+                  FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN 0
+                    CONTINUE
+               WHEN OTHER
+                    MOVE SQLCODE                 TO WS-SQLCODE
+                    STRING 'SQL ERROR IN NEXT CLAIM NUM - RC : '
+                           WS-SQLCODE DELIMITED BY SIZE INTO MSGO
+                    MOVE '2900-NEXT-CLM-NUM' TO WS-DIAG-PARA
+                    PERFORM 9800-WRITE-DIAGLOG-PARA
+           END-EVALUATE.
+      ******************************************************************
+      *         UPDATE AN EXISTING CLAIM (CORRECT A KEYED CLAIM)       *
+      ******************************************************************
+       3500-UPDATE-DATA.
+      *
+           INITIALIZE WS-SQLCODE.
+           INITIALIZE CAUSE.
+           INITIALIZE OBSERVATIONS.
+
+           MOVE claimNumI  TO CLAIMNUMBER.
+           MOVE paidI      TO PAID.
+           MOVE tvalueI    TO VALUE1.
+           MOVE dateI      TO CLAIMDATE.
+           MOVE CAUSEI     TO CAUSE.
+           MOVE observI    TO OBSERVATIONS.
+
+           MOVE 0          TO WS-OLD-PAID.
+           MOVE 0          TO WS-OLD-VALUE1.
+           INITIALIZE WS-OLD-CAUSE.
+           INITIALIZE WS-OLD-OBS.
+           EXEC SQL
+                SELECT  PAID
+                       ,VALUE1
+                       ,CAUSE
+                       ,OBSERVATIONS
+                  INTO  :WS-OLD-PAID
+                       ,:WS-OLD-VALUE1
+                       ,:WS-OLD-CAUSE
+                       ,:WS-OLD-OBS
+                  FROM   MFTR47.CLAIMS6
+                 WHERE  CLAIMNUMBER = :CLAIMNUMBER
+            END-EXEC.
+           EVALUATE SQLCODE
+               WHEN 0
+                    CONTINUE
+               WHEN OTHER
+                    MOVE SQLCODE                 TO WS-SQLCODE
+                    STRING 'SQL ERROR IN OLD-VAL SEL - RC : ' WS-SQLCODE
+                           DELIMITED BY SIZE INTO MSGO
+                    MOVE '3500-UPDT-OLDSEL' TO WS-DIAG-PARA
+                    PERFORM 9800-WRITE-DIAGLOG-PARA
+           END-EVALUATE.
+
+           MOVE FUNCTION NATIONAL-OF(ROWTSI) TO WS-ROWTS-CHECK.
+           EXEC SQL
+                UPDATE MFTR47.CLAIMS6
+                   SET CLAIMDATE     = :CLAIMDATE
+                      ,PAID          = :PAID
+                      ,VALUE1        = :VALUE1
+                      ,CAUSE         = :CAUSE
+                      ,OBSERVATIONS  = :OBSERVATIONS
+                      ,ROWTS         = CURRENT TIMESTAMP
+                 WHERE CLAIMNUMBER   = :CLAIMNUMBER
+                   AND ROWTS         = :WS-ROWTS-CHECK
+            END-EXEC.
+            EVALUATE SQLCODE
+                WHEN 0
+                     MOVE 'CLAIM UPDATED SUCCESSFULLY'   TO MSGO
+                     PERFORM 9500-WRITE-HIST-PARA
+                WHEN 100
+                     PERFORM 3600-CHECK-UPDATE-FAIL-PARA
+                WHEN OTHER
+                     MOVE SQLCODE                      TO WS-SQLCODE
+                     STRING 'SQL ERROR IN UPDATE - RC : ' WS-SQLCODE
+                            DELIMITED BY SIZE INTO MSGO
+                     MOVE '3500-UPDATE-DATA' TO WS-DIAG-PARA
+                     PERFORM 9800-WRITE-DIAGLOG-PARA
             END-EVALUATE.
+      ******************************************************************
+      *   AN UPDATE THAT MATCHED NO ROW EITHER MEANS THE CLAIM DOES     **
+      *   NOT EXIST, OR THAT SOMEONE ELSE UPDATED IT AFTER THIS USER    **
+      *   READ IT (ITS ROWTS NO LONGER MATCHES THE ONE THEY HAD) -      **
+      *   TELL THOSE TWO CASES APART SO A STALE UPDATE DOESN'T LOOK     **
+      *   LIKE A TYPO'D CLAIM NUMBER                                    **
+      ******************************************************************
+       3600-CHECK-UPDATE-FAIL-PARA.
+      *
+           EXEC SQL
+                SELECT COUNT(*)
+                  INTO :WS-ROW-COUNT
+                  FROM MFTR47.CLAIMS6
+                 WHERE CLAIMNUMBER = :CLAIMNUMBER
+           END-EXEC.
+           IF WS-ROW-COUNT = 0
+              MOVE 'CLAIM NOT FOUND - UPDATE FAILED' TO MSGO
+           ELSE
+              STRING 'CLAIM CHANGED BY ANOTHER USER - RELOAD AND RETRY'
+                     DELIMITED BY SIZE INTO MSGO
+           END-IF.
+      ******************************************************************
+      *       MOVE A CLAIM TO A NEW STATUS (OPEN/CLOSED/VOID)          *
+      ******************************************************************
+       4000-STATUS-DATA.
+      *
+           INITIALIZE WS-SQLCODE.
+           MOVE claimNumI    TO CLAIMNUMBER.
+           MOVE STATUSI      TO WS-NEW-STATUS.
+
+           EXEC SQL
+                SELECT STATUS
+                  INTO :WS-CURR-STATUS
+                  FROM MFTR47.CLAIMS6
+                 WHERE CLAIMNUMBER = :CLAIMNUMBER
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                    PERFORM 4100-CHECK-TRANSITION-PARA
+               WHEN 100
+                    MOVE 'CLAIM NOT FOUND - STATUS NOT CHANGED' TO MSGO
+               WHEN OTHER
+                    MOVE SQLCODE                 TO WS-SQLCODE
+                    STRING 'SQL ERROR IN STATUS SELECT - RC : '
+                           WS-SQLCODE DELIMITED BY SIZE INTO MSGO
+                    MOVE '4000-STATUS-DATA' TO WS-DIAG-PARA
+                    PERFORM 9800-WRITE-DIAGLOG-PARA
+           END-EVALUATE.
+      ******************************************************************
+      *        VALIDATE THE REQUESTED STATUS TRANSITION                *
+      ******************************************************************
+       4100-CHECK-TRANSITION-PARA.
+      *
+           EVALUATE TRUE
+               WHEN WS-CURR-STATUS = 'VOID'
+                    MOVE 'VOID CLAIMS CANNOT BE CHANGED' TO MSGO
+               WHEN WS-NEW-STATUS NOT = 'OPEN' AND
+                    WS-NEW-STATUS NOT = 'PENDING' AND
+                    WS-NEW-STATUS NOT = 'CLOSED' AND
+                    WS-NEW-STATUS NOT = 'VOID'
+                    MOVE 'INVALID STATUS REQUESTED' TO MSGO
+               WHEN WS-CURR-STATUS = WS-NEW-STATUS
+                    MOVE 'CLAIM IS ALREADY IN THAT STATUS' TO MSGO
+               WHEN WS-CURR-STATUS = 'CLOSED' AND
+                    WS-NEW-STATUS = 'OPEN' AND
+                    OVRIDEI NOT = 'Y'
+                    MOVE 'SUPERVISOR OVERRIDE REQUIRED TO REOPEN'
+                         TO MSGO
+               WHEN OTHER
+                    PERFORM 4200-APPLY-TRANSITION-PARA
+           END-EVALUATE.
+      ******************************************************************
+      *                 APPLY THE STATUS CHANGE                        *
+      ******************************************************************
+       4200-APPLY-TRANSITION-PARA.
+      *
+           MOVE WS-NEW-STATUS TO STATUS.
+           IF WS-NEW-STATUS = 'VOID'
+              MOVE REASONI TO VOIDREASON
+              PERFORM 4210-APPLY-VOID-PARA
+           ELSE
+              PERFORM 4220-APPLY-STATUS-PARA
+           END-IF.
+           EVALUATE SQLCODE
+               WHEN 0
+                    MOVE STATUS     TO STATUSO
+                    MOVE 'CLAIM STATUS UPDATED SUCCESSFULLY' TO MSGO
+               WHEN OTHER
+                    MOVE SQLCODE    TO WS-SQLCODE
+                    STRING 'SQL ERROR IN STATUS UPDATE - RC : '
+                           WS-SQLCODE DELIMITED BY SIZE INTO MSGO
+                    MOVE '4200-APPLY-TRANSN' TO WS-DIAG-PARA
+                    PERFORM 9800-WRITE-DIAGLOG-PARA
+           END-EVALUATE.
+      ******************************************************************
+      *          APPLY A VOID - ALSO POSTS THE VOID REASON             **
+      ******************************************************************
+       4210-APPLY-VOID-PARA.
+      *
+           EXEC SQL
+                UPDATE MFTR47.CLAIMS6
+                   SET STATUS       = :STATUS
+                      ,VOIDREASON   = :VOIDREASON
+                      ,ROWTS        = CURRENT TIMESTAMP
+                 WHERE CLAIMNUMBER  = :CLAIMNUMBER
+           END-EXEC.
+      ******************************************************************
+      *            APPLY ANY NON-VOID STATUS CHANGE                    **
+      ******************************************************************
+       4220-APPLY-STATUS-PARA.
+      *
+           EXEC SQL
+                UPDATE MFTR47.CLAIMS6
+                   SET STATUS       = :STATUS
+                      ,ROWTS        = CURRENT TIMESTAMP
+                 WHERE CLAIMNUMBER  = :CLAIMNUMBER
+           END-EXEC.
+      ******************************************************************
+      *   ADD A CLAIM LINE ITEM AND ROLL ALL LINES UP INTO VALUE1      *
+      ******************************************************************
+       5000-LINE-ITEM-DATA.
+      *
+           INITIALIZE WS-SQLCODE.
+           INITIALIZE LINECAUSE.
+           MOVE claimNumI       TO CLAIMNUMBER.
+           MOVE LCAUSEI         TO LINECAUSE.
+           MOVE LAMTI           TO LINEAMT.
+
+           MOVE 0               TO WS-NEXT-SEQ.
+           EXEC SQL
+                SELECT MAX(LINESEQ)
+                  INTO :WS-NEXT-SEQ :WS-SEQ-IND
+                  FROM MFTR47.CLAIMS6_LINES
+                 WHERE CLAIMNUMBER = :CLAIMNUMBER
+           END-EXEC.
+           IF WS-SEQ-IND < 0
+              MOVE 0            TO WS-NEXT-SEQ
+           END-IF
+           ADD 1                TO WS-NEXT-SEQ.
+           MOVE WS-NEXT-SEQ     TO LINESEQ.
+
+           EXEC SQL
+                INSERT INTO MFTR47.CLAIMS6_LINES
+                       ( CLAIMNUMBER
+                        ,LINESEQ
+                        ,LINECAUSE
+                        ,LINEAMT)
+                VALUES ( :CLAIMNUMBER
+                        ,:LINESEQ
+                        ,:LINECAUSE
+                        ,:LINEAMT)
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN 0
+                    PERFORM 5100-ROLLUP-LINES-PARA
+                    PERFORM 5200-LIST-LINES-PARA
+                    MOVE 'LINE ITEM ADDED - CLAIM VALUE RECALCULATED'
+                                                          TO MSGO
+               WHEN OTHER
+                    MOVE SQLCODE                  TO WS-SQLCODE
+                    STRING 'SQL ERROR IN LINE INSERT - RC : ' WS-SQLCODE
+                           DELIMITED BY SIZE INTO MSGO
+                    MOVE '5000-LINE-ITEM-DATA' TO WS-DIAG-PARA
+                    PERFORM 9800-WRITE-DIAGLOG-PARA
+           END-EVALUATE.
+      ******************************************************************
+      *     RE-SUM ALL LINE AMOUNTS AND POST THE TOTAL TO VALUE1       *
+      ******************************************************************
+       5100-ROLLUP-LINES-PARA.
+      *
+           MOVE 0 TO WS-LINE-TOTAL.
+           EXEC SQL
+                SELECT SUM(LINEAMT)
+                  INTO :WS-LINE-TOTAL
+                  FROM MFTR47.CLAIMS6_LINES
+                 WHERE CLAIMNUMBER = :CLAIMNUMBER
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN 0
+                    CONTINUE
+               WHEN OTHER
+                    MOVE SQLCODE                 TO WS-SQLCODE
+                    STRING 'SQL ERROR IN LINE SUM - RC : ' WS-SQLCODE
+                           DELIMITED BY SIZE INTO MSGO
+                    MOVE '5100-ROLLUP-SUM' TO WS-DIAG-PARA
+                    PERFORM 9800-WRITE-DIAGLOG-PARA
+           END-EVALUATE.
+
+           MOVE 0          TO WS-OLD-PAID.
+           MOVE 0          TO WS-OLD-VALUE1.
+           INITIALIZE WS-OLD-CAUSE.
+           INITIALIZE WS-OLD-OBS.
+           EXEC SQL
+                SELECT  PAID
+                       ,VALUE1
+                       ,CAUSE
+                       ,OBSERVATIONS
+                  INTO  :WS-OLD-PAID
+                       ,:WS-OLD-VALUE1
+                       ,:WS-OLD-CAUSE
+                       ,:WS-OLD-OBS
+                  FROM   MFTR47.CLAIMS6
+                 WHERE  CLAIMNUMBER = :CLAIMNUMBER
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN 0
+                    CONTINUE
+               WHEN OTHER
+                    MOVE SQLCODE                 TO WS-SQLCODE
+                    STRING 'SQL ERROR IN ROLLUP OLDSEL - RC : '
+                           WS-SQLCODE DELIMITED BY SIZE INTO MSGO
+                    MOVE '5100-ROLLUP-OLD' TO WS-DIAG-PARA
+                    PERFORM 9800-WRITE-DIAGLOG-PARA
+           END-EVALUATE.
+      *    VALUE1 IS THE ONLY COLUMN THIS ROLLUP CHANGES - CARRY THE
+      *    OTHER CURRENT VALUES THROUGH UNCHANGED SO 9500-WRITE-HIST-
+      *    PARA'S "OLD/NEW" ROW REFLECTS ONLY THE ACTUAL CHANGE
+           MOVE WS-OLD-PAID    TO PAID.
+           MOVE WS-OLD-CAUSE   TO CAUSE.
+           MOVE WS-OLD-OBS     TO OBSERVATIONS.
+           MOVE WS-LINE-TOTAL  TO VALUE1.
+           EXEC SQL
+                UPDATE MFTR47.CLAIMS6
+                   SET VALUE1        = :VALUE1
+                      ,ROWTS         = CURRENT TIMESTAMP
+                 WHERE CLAIMNUMBER   = :CLAIMNUMBER
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN 0
+                    PERFORM 9500-WRITE-HIST-PARA
+               WHEN OTHER
+                    MOVE SQLCODE                 TO WS-SQLCODE
+                    STRING 'SQL ERROR IN LINE ROLLUP - RC : ' WS-SQLCODE
+                           DELIMITED BY SIZE INTO MSGO
+                    MOVE '5100-ROLLUP-LINES' TO WS-DIAG-PARA
+                    PERFORM 9800-WRITE-DIAGLOG-PARA
+           END-EVALUATE.
+           MOVE VALUE1 TO tvalueO.
+      ******************************************************************
+      *        LIST A CLAIM'S LINE ITEMS BACK TO THE SCREEN            *
+      ******************************************************************
+       5200-LIST-LINES-PARA.
+      *
+           MOVE 0                TO WS-LINE-CNT.
+           MOVE 'N'               TO WS-LINE-EOF-SW.
+           EXEC SQL
+                DECLARE LINCSR CURSOR FOR
+                SELECT LINESEQ, LINECAUSE, LINEAMT
+                  FROM MFTR47.CLAIMS6_LINES
+                 WHERE CLAIMNUMBER = :CLAIMNUMBER
+                 ORDER BY LINESEQ
+           END-EXEC.
+           EXEC SQL
+                OPEN LINCSR
+           END-EXEC.
+           PERFORM 5300-FETCH-LINE-PARA
+              UNTIL WS-LINE-CNT = 10 OR WS-LINE-EOF
+           EXEC SQL
+                CLOSE LINCSR
+           END-EXEC.
+           MOVE WS-LINE-CNT TO BRWCNTO.
+      ******************************************************************
+      *                 FETCH ONE LINE-ITEM ROW                       **
+      ******************************************************************
+       5300-FETCH-LINE-PARA.
+      *
+           EXEC SQL
+                FETCH LINCSR
+                 INTO :LINESEQ, :LINECAUSE, :LINEAMT
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN 0
+                    ADD 1                        TO WS-LINE-CNT
+                    MOVE FUNCTION DISPLAY-OF(LINECAUSE) TO
+                                                 WS-LINE-CAUSE-D
+                    MOVE LINESEQ                 TO WS-LINE-SEQ-D
+                    MOVE LINEAMT                 TO WS-LINE-AMT-D
+                    STRING 'LINE '          DELIMITED BY SIZE
+                           WS-LINE-SEQ-D    DELIMITED BY SIZE
+                           ' '              DELIMITED BY SIZE
+                           WS-LINE-CAUSE-D  DELIMITED BY SIZE
+                           ' AMT='          DELIMITED BY SIZE
+                           WS-LINE-AMT-D    DELIMITED BY SIZE
+                      INTO BRWLNO(WS-LINE-CNT)
+                    END-STRING
+               WHEN 100
+                    SET WS-LINE-EOF              TO TRUE
+               WHEN OTHER
+                    SET WS-LINE-EOF              TO TRUE
+                    MOVE SQLCODE                 TO WS-SQLCODE
+                    STRING 'SQL ERROR IN LINE FETCH - RC : ' WS-SQLCODE
+                           DELIMITED BY SIZE INTO MSGO
+                    MOVE '5300-FETCH-LINE' TO WS-DIAG-PARA
+                    PERFORM 9800-WRITE-DIAGLOG-PARA
+           END-EVALUATE.
+      ******************************************************************
+      *   DASHBOARD - CLAIM COUNT, TOTAL PAID, TOTAL VALUE AND TOTAL   **
+      *   OUTSTANDING RESERVE ACROSS ALL CLAIMS ON THE TABLE           **
+      ******************************************************************
+       6000-TOTALS-DATA.
+      *
+           INITIALIZE WS-SQLCODE.
+           INITIALIZE CLAIMNUMBER.
+           EXEC SQL
+                SELECT COUNT(*)
+                      ,SUM(PAID)
+                      ,SUM(VALUE1)
+                  INTO :CNTO
+                      ,:WS-TOTPAID-N :WS-TOTPAID-IND
+                      ,:WS-TOTVAL-N  :WS-TOTVAL-IND
+                  FROM MFTR47.CLAIMS6
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN 0
+                    IF WS-TOTPAID-IND < 0
+                       MOVE 0              TO WS-TOTPAID-N
+                    END-IF
+                    IF WS-TOTVAL-IND < 0
+                       MOVE 0              TO WS-TOTVAL-N
+                    END-IF
+                    COMPUTE WS-TOTRESV-N = WS-TOTVAL-N - WS-TOTPAID-N
+                    MOVE WS-TOTPAID-N      TO TOTPAIDO
+                    MOVE WS-TOTVAL-N       TO TOTVALO
+                    MOVE WS-TOTRESV-N      TO TOTRESVO
+                    MOVE 'CLAIM TOTALS RETRIEVED SUCCESSFULLY' TO MSGO
+               WHEN OTHER
+                    MOVE SQLCODE                 TO WS-SQLCODE
+                    STRING 'SQL ERROR IN TOTALS - RC : ' WS-SQLCODE
+                           DELIMITED BY SIZE INTO MSGO
+                    MOVE '6000-TOTALS-DATA' TO WS-DIAG-PARA
+                    PERFORM 9800-WRITE-DIAGLOG-PARA
+           END-EVALUATE.
+      ******************************************************************
+      *         LOG AN AUDIT ROW TO THE CLAIM HISTORY TABLE            *
+      ******************************************************************
+       9500-WRITE-HIST-PARA.
+      *
+           EXEC SQL
+                INSERT INTO MFTR47.CLAIMS6_HIST
+                       ( CLAIMNUMBER
+                        ,OLDPAID
+                        ,NEWPAID
+                        ,OLDVALUE1
+                        ,NEWVALUE1
+                        ,OLDCAUSE
+                        ,NEWCAUSE
+                        ,OLDOBS
+                        ,NEWOBS
+                        ,CHGTS
+                        ,CHGUSER)
+                VALUES ( :CLAIMNUMBER
+                        ,:WS-OLD-PAID
+                        ,:PAID
+                        ,:WS-OLD-VALUE1
+                        ,:VALUE1
+                        ,:WS-OLD-CAUSE
+                        ,:CAUSE
+                        ,:WS-OLD-OBS
+                        ,:OBSERVATIONS
+                        ,CURRENT TIMESTAMP
+                        ,:USERIDI)
+           END-EXEC.
+      ******************************************************************
+      *    RE-FETCH THE EXISTING ROW SO THE CALLER CAN DISPLAY IT ON   *
+      *    A DUPLICATE-KEY INSERT (SQLCODE -803)                       *
+      ******************************************************************
+       9600-SHOW-DUP-PARA.
+      *
+           INITIALIZE CAUSEO.
+           INITIALIZE observO.
+           EXEC SQL
+                SELECT  CLAIMDATE
+                       ,PAID
+                       ,VALUE1
+                       ,CAUSE
+                       ,OBSERVATIONS
+                  INTO  :CLAIMDATE
+                       ,:PAID
+                       ,:VALUE1
+                       ,:CAUSE
+                       ,:OBSERVATIONS
+                  FROM   MFTR47.CLAIMS6
+                 WHERE  CLAIMNUMBER = :CLAIMNUMBER
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN 0
+                    MOVE CLAIMNUMBER                    TO claimNumO
+                    MOVE FUNCTION DISPLAY-OF(CLAIMDATE) TO dateO
+                    MOVE FUNCTION DISPLAY-OF(CAUSE)     TO CAUSEO
+                    MOVE FUNCTION DISPLAY-OF(OBSERVATIONS) TO observO
+                    MOVE PAID   OF CLAIMS6              TO PAIDO
+                    MOVE VALUE1 OF CLAIMS6              TO tvalueO
+               WHEN OTHER
+                    MOVE SQLCODE                 TO WS-SQLCODE
+                    STRING 'SQL ERROR IN SHOW DUP - RC : ' WS-SQLCODE
+                           DELIMITED BY SIZE INTO MSGO
+                    MOVE '9600-SHOW-DUP' TO WS-DIAG-PARA
+                    PERFORM 9800-WRITE-DIAGLOG-PARA
+           END-EVALUATE.
+      ******************************************************************
+      *   NOTIFY DOWNSTREAM SYSTEMS OF A NEW CLAIM. MFTR47.CLAIMS6_    **
+      *   NOTIFY IS A SIMPLE OUTBOUND QUEUE TABLE - A POLLER ON THE    **
+      *   ALERTING SIDE READS AND DELETES ROWS FROM IT. A DB2 TABLE IS **
+      *   USED IN PLACE OF A CICS TD QUEUE SO MF47CB3 STAYS CALLABLE   **
+      *   FROM BOTH THE ONLINE TRANSACTION AND THE MF47B02 BATCH LOAD, **
+      *   NEITHER OF WHICH SHARE A TD QUEUE DEFINITION WITH THE OTHER. **
+      ******************************************************************
+       9700-WRITE-NOTIFY-PARA.
+      *
+           EXEC SQL
+                INSERT INTO MFTR47.CLAIMS6_NOTIFY
+                       ( CLAIMNUMBER
+                        ,CAUSE
+                        ,PAID
+                        ,VALUE1
+                        ,NOTIFYTS)
+                VALUES ( :CLAIMNUMBER
+                        ,:CAUSE
+                        ,:PAID
+                        ,:VALUE1
+                        ,CURRENT TIMESTAMP)
+           END-EXEC.
+      ******************************************************************
+      *   LOG AN UNEXPECTED SQLCODE TO MFTR47.CLAIMS6_DIAGLOG SO DBA   **
+      *   CAN TRIAGE IT WITHOUT RELYING ON THE USER TO COPY DOWN THE   **
+      *   RC FROM MSGO. A DB2 TABLE IS USED RATHER THAN A CICS TS/TD   **
+      *   QUEUE FOR THE SAME REASON AS 9700-WRITE-NOTIFY-PARA - THIS   **
+      *   PROGRAM MUST STAY CALLABLE FROM THE MF47B02 BATCH LOAD, NOT  **
+      *   JUST FROM CICS. WS-DIAG-PARA NAMES THE PARAGRAPH THAT WAS    **
+      *   RUNNING THE FAILING EXEC SQL SO THE LOG ROW IS SELF-EXPLAIN- **
+      *   ATORY WITHOUT NEEDING A SOURCE LISTING ALONGSIDE IT.         **
+      ******************************************************************
+       9800-WRITE-DIAGLOG-PARA.
+      *
+           MOVE SQLCODE         TO DIAGSQLCODE.
+           MOVE SQLSTATE        TO DIAGSQLSTATE.
+           MOVE WS-DIAG-PARA    TO DIAGPARA.
+           MOVE SQLERRMC        TO DIAGSQLERRMC.
+           MOVE SQLERRP         TO DIAGSQLERRP.
+           EXEC SQL
+                INSERT INTO MFTR47.CLAIMS6_DIAGLOG
+                       ( CLAIMNUMBER
+                        ,DIAGPARA
+                        ,DIAGSQLCODE
+                        ,DIAGSQLSTATE
+                        ,DIAGSQLERRMC
+                        ,DIAGSQLERRP
+                        ,DIAGTS)
+                VALUES ( :CLAIMNUMBER
+                        ,:DIAGPARA
+                        ,:DIAGSQLCODE
+                        ,:DIAGSQLSTATE
+                        ,:DIAGSQLERRMC
+                        ,:DIAGSQLERRP
+                        ,CURRENT TIMESTAMP)
+           END-EXEC.
       ***************************************************************
       ***************XXXXXXXXXXXXEOPXXXXXXXXXXXXXXX******************
-      ***************************************************************
\ No newline at end of file
+      ***************************************************************
\ No newline at end of file
